@@ -1,9 +1,552 @@
-000100 identification division.
-000200 program-id. hello-world.
-000300 data division.
-           working-storage section.
-              01 data-name. hello-world.
-           
-           procedure division.
-               display "Hello, world!"
-           stop run
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO-WORLD.
+000300 AUTHOR.        R HOLLOWAY.
+000400 INSTALLATION.  BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2019-04-11.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2019-04-11  RH   ORIGINAL PROGRAM - FIXED "HELLO, WORLD!"
+001100*                  LITERAL DISPLAYED TO SYSOUT.
+001200* 2026-08-09  RH   GREETING TEXT AND ADDRESSEE NAME ARE NOW
+001300*                  SUPPLIED ON A SYSIN PARAMETER CARD SO
+001400*                  OPERATIONS CAN CHANGE THE WORDING WITHOUT
+001500*                  A RECOMPILE.
+001600* 2026-08-09  RH   ADDED GREETING-LOG OUTPUT SO EVERY RUN
+001700*                  LEAVES AN AUDIT TRAIL OF WHAT WAS
+001800*                  DISPLAYED. PARM CARD EXTENDED WITH A JOB
+001900*                  NAME FIELD FOR THE LOG RECORD.
+002000* 2026-08-09  RH   ADDED GREETING-MASTER LOOKUP SO SITES CAN
+002100*                  RUN WITH A LOCALLY TRANSLATED GREETING BY
+002200*                  SITE/LANGUAGE CODE. PARM CARD EXTENDED
+002300*                  WITH A SITE CODE FIELD; ADDRESSEE NAME
+002400*                  SHORTENED TO KEEP THE CARD AT 80 BYTES.
+002500* 2026-08-09  RH   ADDED FILE STATUS CHECKING AND A REAL
+002600*                  RETURN-CODE (0=OK, 4=DEFAULTED, 8=I/O
+002700*                  ERROR) SO THE SCHEDULER CAN TELL SUCCESS
+002800*                  FROM FAILURE. ADDED CHECKPOINT COUNTER AND
+002900*                  A CHECKPOINT PARAGRAPH, ARMED FOR WHEN THIS
+003000*                  STEP IS DRIVEN AGAINST MORE THAN ONE UNIT
+003100*                  OF WORK.
+003150* 2026-08-09  RH   REPLACED THE MESSAGE TEXT, MAX LENGTH,
+003160*                  LANGUAGE CODE AND EFFECTIVE DATE FIELDS WITH
+003170*                  THE SHARED GREETRC COPYBOOK SO THE GREETING
+003180*                  RECORD LAYOUT IS DEFINED ONCE FOR THIS AND
+003190*                  THE OTHER GREETING PROGRAMS.
+003192* 2026-08-09  RH   ADDED 2050-VALIDATE-GREETING AND THE
+003193*                  GREETING-ERROR-FILE SO LOW-VALUES AND
+003194*                  OVER-LENGTH TEXT ARE REJECTED AND LOGGED
+003195*                  INSTEAD OF REACHING THE DISPLAY OR THE LOG.
+003196* 2026-08-09  RH   ADDED GREETING-NOTIFY-FILE AND
+003197*                  4500-PUBLISH-NOTIFICATION SO EVERY RUN
+003198*                  LEAVES A FIXED-FORMAT EXTRACT RECORD FOR THE
+003199*                  DOWNSTREAM MQ BRIDGE JOB TO PICK UP.
+003201* 2026-08-09  RH   DROPPED MASTER-LANGUAGE-NAME - NEVER USED
+003202*                  ANYWHERE DOWNSTREAM OF THE LOOKUP. ADDED
+003203*                  LOG-MESSAGE-TEXT TO GREETING-LOG-RECORD SO THE
+003204*                  AUDIT TRAIL CARRIES THE BASE MESSAGE WORDING
+003205*                  SEPARATELY FROM THE PERSONALIZED DISPLAY LINE.
+003206*                  2100-READ-MASTER NOW CHECKS MASTER-EFFECTIVE-
+003207*                  DATE AGAINST TODAY AND FALLS BACK TO THE
+003208*                  DEFAULT WHEN THE MASTER TEXT IS NOT YET
+003209*                  EFFECTIVE. ADDED CHECKPOINT-FILE, KEYED BY JOB
+003210*                  NAME, SO 1000-INITIALIZE CAN TELL A RESTART OF
+003211*                  A RUN THAT ABENDED AFTER LOGGING THE GREETING
+003212*                  BUT BEFORE FINISHING FROM A GENUINELY FRESH
+003213*                  RUN, AND SKIP STRAIGHT TO EXIT WITH THE PRIOR
+003214*                  RUN'S RETURN-CODE INSTEAD OF REPEATING IT.
+003216* 2026-08-09  RH   GREETING-MASTER-FILE OPEN FAILURE NOW LOGS
+003217*                  WS-MASTER-FILE-STATUS, MATCHING THE OTHER
+003218*                  FILES OPENED IN 1000-INITIALIZE. 2000-BUILD-
+003219*                  GREETING NOW TESTS WS-MASTER-FOUND TO REPORT
+003220*                  WHEN A GREETING WAS ACTUALLY SOURCED FROM THE
+003221*                  SITE MASTER.
+003222* 2026-08-09  RH   THE RESTART-DETECTED BRANCH IN 1000-INITIALIZE
+003223*                  NOW CLEARS THE CHECKPOINT RECORD BEFORE
+003224*                  EXITING, NOT JUST ON A NORMAL CLEAN FINISH -
+003225*                  OTHERWISE ONE ABEND BETWEEN 5000-TAKE-
+003226*                  CHECKPOINT AND 6000-CLEAR-CHECKPOINT WOULD
+003227*                  WEDGE EVERY FUTURE RUN OF A FIXED-JOB-NAME STEP
+003228*                  (LIKE THE NIGHTLY HELLOWLD JOB) INTO REPLAYING
+003229*                  THE SAME STALE RETURN-CODE FOREVER.
+003290*----------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER. IBM-370.
+003600 OBJECT-COMPUTER. IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT PARM-CARD-FILE ASSIGN TO SYSIN
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-PARM-FILE-STATUS.
+004200     SELECT GREETING-LOG-FILE ASSIGN TO GREETLOG
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-LOG-FILE-STATUS.
+004500     SELECT GREETING-MASTER-FILE ASSIGN TO GRTMSTR
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS RANDOM
+004800         RECORD KEY IS MASTER-SITE-CODE
+004900         FILE STATUS IS WS-MASTER-FILE-STATUS.
+004950     SELECT GREETING-ERROR-FILE ASSIGN TO GREETERR
+004960         ORGANIZATION IS SEQUENTIAL
+004970         FILE STATUS IS WS-ERROR-FILE-STATUS.
+004980     SELECT GREETING-NOTIFY-FILE ASSIGN TO GREETNTF
+004985         ORGANIZATION IS SEQUENTIAL
+004990         FILE STATUS IS WS-NOTIFY-FILE-STATUS.
+004991     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+004992         ORGANIZATION IS INDEXED
+004993         ACCESS MODE IS RANDOM
+004994         RECORD KEY IS CKPT-JOB-NAME
+004995         FILE STATUS IS WS-CKPT-FILE-STATUS.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  PARM-CARD-FILE
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE OMITTED.
+005500 01  PARM-CARD-RECORD.
+005600     05  PARM-GREETING-TEXT       PIC X(40).
+005700     05  PARM-ADDRESSEE-NAME      PIC X(25).
+005800     05  PARM-JOB-NAME            PIC X(08).
+005900     05  PARM-SITE-CODE           PIC X(05).
+006000     05  FILLER                   PIC X(02).
+006100 FD  GREETING-LOG-FILE
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE OMITTED.
+006400 01  GREETING-LOG-RECORD.
+006500     05  LOG-RUN-DATE             PIC X(08).
+006600     05  LOG-RUN-TIME             PIC X(08).
+006700     05  LOG-JOB-NAME             PIC X(08).
+006750     05  LOG-MESSAGE-TEXT         PIC X(40).
+006800     05  LOG-GREETING-TEXT        PIC X(72).
+006900     05  LOG-RETURN-CODE          PIC 9(04).
+007000     05  FILLER                   PIC X(20).
+007100 FD  GREETING-MASTER-FILE
+007200     LABEL RECORDS ARE STANDARD.
+007300 01  GREETING-MASTER-RECORD.
+007400     05  MASTER-SITE-CODE         PIC X(05).
+007410     COPY GREETRC REPLACING
+007412         ==GR-MESSAGE-TEXT==    BY ==MASTER-MESSAGE-TEXT==
+007414         ==GR-MESSAGE-MAX-LEN== BY ==MASTER-MESSAGE-MAX-LEN==
+007416         ==GR-LANGUAGE-CODE==   BY ==MASTER-LANGUAGE-CODE==
+007418         ==GR-EFFECTIVE-DATE==  BY ==MASTER-EFFECTIVE-DATE==.
+007700     05  FILLER                   PIC X(20).
+007710 FD  GREETING-ERROR-FILE
+007712     RECORDING MODE IS F
+007714     LABEL RECORDS ARE OMITTED.
+007716 01  GREETING-ERROR-RECORD.
+007720     05  ERR-RUN-DATE             PIC X(08).
+007722     05  ERR-RUN-TIME             PIC X(08).
+007724     05  ERR-JOB-NAME             PIC X(08).
+007726     05  ERR-REJECTED-TEXT        PIC X(40).
+007728     05  ERR-REASON               PIC X(20).
+007730     05  FILLER                   PIC X(16).
+007740 FD  GREETING-NOTIFY-FILE
+007742     RECORDING MODE IS F
+007744     LABEL RECORDS ARE OMITTED.
+007746 01  GREETING-NOTIFY-RECORD.
+007748     COPY GREETNTF.
+007750 FD  CHECKPOINT-FILE
+007752     LABEL RECORDS ARE STANDARD.
+007754 01  CHECKPOINT-RECORD.
+007756     COPY CKPTREC.
+007800 WORKING-STORAGE SECTION.
+007900*----------------------------------------------------------
+008000* SWITCHES
+008100*----------------------------------------------------------
+008200 01  WS-SWITCHES.
+008300     05  WS-PARM-EOF-SW           PIC X(01)   VALUE "N".
+008400         88  WS-PARM-EOF                      VALUE "Y".
+008500     05  WS-MASTER-FOUND-SW       PIC X(01)   VALUE "N".
+008600         88  WS-MASTER-FOUND                  VALUE "Y".
+008700     05  WS-MASTER-OPEN-SW        PIC X(01)   VALUE "N".
+008800         88  WS-MASTER-OPEN                   VALUE "Y".
+008900     05  WS-DEFAULTED-SW          PIC X(01)   VALUE "N".
+009000         88  WS-DEFAULTED                     VALUE "Y".
+009010     05  WS-LOG-OPEN-SW           PIC X(01)   VALUE "N".
+009020         88  WS-LOG-OPEN                      VALUE "Y".
+009030     05  WS-ERROR-OPEN-SW         PIC X(01)   VALUE "N".
+009040         88  WS-ERROR-OPEN                    VALUE "Y".
+009050     05  WS-NOTIFY-OPEN-SW        PIC X(01)   VALUE "N".
+009060         88  WS-NOTIFY-OPEN                   VALUE "Y".
+009070     05  WS-CKPT-OPEN-SW          PIC X(01)   VALUE "N".
+009080         88  WS-CKPT-OPEN                     VALUE "Y".
+009090     05  WS-RESTART-SW            PIC X(01)   VALUE "N".
+009095         88  WS-RESTART-RUN                   VALUE "Y".
+009100*----------------------------------------------------------
+009200* FILE STATUS FIELDS
+009300*----------------------------------------------------------
+009400 01  WS-PARM-FILE-STATUS          PIC X(02)   VALUE SPACES.
+009500     88  WS-PARM-STATUS-OK                    VALUE "00".
+009600     88  WS-PARM-STATUS-EOF                   VALUE "10".
+009700 01  WS-LOG-FILE-STATUS           PIC X(02)   VALUE SPACES.
+009800     88  WS-LOG-STATUS-OK                     VALUE "00".
+009900 01  WS-MASTER-FILE-STATUS        PIC X(02)   VALUE SPACES.
+010000     88  WS-MASTER-STATUS-OK                  VALUE "00".
+010050 01  WS-ERROR-FILE-STATUS         PIC X(02)   VALUE SPACES.
+010060     88  WS-ERROR-STATUS-OK                   VALUE "00".
+010070 01  WS-NOTIFY-FILE-STATUS        PIC X(02)   VALUE SPACES.
+010080     88  WS-NOTIFY-STATUS-OK                  VALUE "00".
+010085 01  WS-CKPT-FILE-STATUS          PIC X(02)   VALUE SPACES.
+010086     88  WS-CKPT-STATUS-OK                    VALUE "00".
+010100*----------------------------------------------------------
+010200* GREETING WORK AREA
+010300*----------------------------------------------------------
+010400 01  WS-GREETING-AREA.
+010410     COPY GREETRC REPLACING
+010412         ==GR-MESSAGE-TEXT==    BY ==WS-MESSAGE-TEXT==
+010414         ==GR-MESSAGE-MAX-LEN== BY ==WS-MESSAGE-MAX-LEN==
+010416         ==GR-LANGUAGE-CODE==   BY ==WS-LANGUAGE-CODE==
+010418         ==GR-EFFECTIVE-DATE==  BY ==WS-EFFECTIVE-DATE==.
+010600     05  WS-ADDRESSEE-NAME        PIC X(25)   VALUE SPACES.
+010700     05  WS-JOB-NAME              PIC X(08)   VALUE SPACES.
+010800     05  WS-SITE-CODE             PIC X(05)   VALUE SPACES.
+010900     05  WS-GREETING-LINE         PIC X(72)   VALUE SPACES.
+010950 01  WS-REJECT-REASON             PIC X(20)   VALUE SPACES.
+011000*----------------------------------------------------------
+011100* CURRENT DATE AND TIME FOR THE LOG RECORD
+011200*----------------------------------------------------------
+011300 01  WS-CURRENT-DATE-TIME.
+011400     05  WS-CURRENT-DATE          PIC X(08).
+011500     05  WS-CURRENT-TIME          PIC X(08).
+011600*----------------------------------------------------------
+011700* RESTART / CHECKPOINT COUNTERS
+011800*----------------------------------------------------------
+011900 01  WS-CHECKPOINT-COUNTERS.
+012000     05  WS-RECORD-COUNT          PIC 9(07)   COMP VALUE ZERO.
+012300*----------------------------------------------------------
+012400* RETURN CODE VALUES
+012500*     00 = GREETING RESOLVED AND LOGGED NORMALLY
+012600*     04 = A REQUESTED GREETING SOURCE WAS NOT AVAILABLE AND
+012700*          THE DEFAULT LITERAL WAS SUBSTITUTED
+012800*     08 = A REQUIRED FILE COULD NOT BE OPENED OR WRITTEN
+012900*----------------------------------------------------------
+012910*----------------------------------------------------------
+012920* GREETING TEXT VALIDATION
+012930*     LOW-VALUES OR TEXT BEYOND THE APPROVED MAX LENGTH IS
+012940*     REJECTED TO GREETING-ERROR-FILE AND TREATED AS IF NO
+012950*     TEXT HAD BEEN SUPPLIED, SO THE NORMAL DEFAULTING IN
+012960*     2000-BUILD-GREETING TAKES OVER FROM THERE. A TRULY
+012970*     BLANK SOURCE IS NOT AN ERROR - IT IS THE ORDINARY
+012980*     "NOTHING SUPPLIED, USE THE DEFAULT" CASE.
+012990*----------------------------------------------------------
+013000 PROCEDURE DIVISION.
+013100*----------------------------------------------------------
+013200* 0000-MAINLINE
+013300*----------------------------------------------------------
+013400 0000-MAINLINE.
+013500     MOVE 0 TO RETURN-CODE
+013600     PERFORM 1000-INITIALIZE
+013700     PERFORM 2000-BUILD-GREETING
+013800     PERFORM 3000-DISPLAY-GREETING
+013900     PERFORM 4000-WRITE-LOG-RECORD
+013950     PERFORM 4500-PUBLISH-NOTIFICATION
+014000     PERFORM 5000-TAKE-CHECKPOINT
+014050     PERFORM 6000-CLEAR-CHECKPOINT
+014100     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+014200*----------------------------------------------------------
+014300* 1000-INITIALIZE
+014400*----------------------------------------------------------
+014500 1000-INITIALIZE.
+014550     INITIALIZE WS-GREETING-AREA
+014560     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+014600     OPEN INPUT PARM-CARD-FILE
+014700     IF NOT WS-PARM-STATUS-OK AND NOT WS-PARM-STATUS-EOF
+014800         DISPLAY "HELLO-WORLD - PARM-CARD-FILE OPEN FAILED - "
+014900                 "STATUS " WS-PARM-FILE-STATUS
+015000         MOVE 8 TO RETURN-CODE
+015100         GO TO 9999-EXIT
+016000     END-IF
+016100     READ PARM-CARD-FILE
+016200         AT END
+016300             SET WS-PARM-EOF TO TRUE
+016400     END-READ
+016500     IF NOT WS-PARM-EOF
+016600         MOVE PARM-GREETING-TEXT  TO WS-MESSAGE-TEXT
+016700         MOVE PARM-ADDRESSEE-NAME TO WS-ADDRESSEE-NAME
+016800         MOVE PARM-JOB-NAME       TO WS-JOB-NAME
+016900         MOVE PARM-SITE-CODE      TO WS-SITE-CODE
+017000     END-IF
+017100     CLOSE PARM-CARD-FILE
+017200     IF WS-JOB-NAME = SPACES
+017300         MOVE "HELLO001" TO WS-JOB-NAME
+017400     END-IF
+017410     OPEN I-O CHECKPOINT-FILE
+017420     IF WS-CKPT-STATUS-OK
+017430         SET WS-CKPT-OPEN TO TRUE
+017440         MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+017450         READ CHECKPOINT-FILE
+017460             INVALID KEY
+017470                 CONTINUE
+017480         END-READ
+017490         IF WS-CKPT-STATUS-OK
+017500             SET WS-RESTART-RUN TO TRUE
+017510             DISPLAY "HELLO-WORLD - RESTART DETECTED FOR JOB "
+017520                 WS-JOB-NAME " - PRIOR RUN ALREADY COMPLETE"
+017530             MOVE CKPT-RETURN-CODE TO RETURN-CODE
+017535             PERFORM 6000-CLEAR-CHECKPOINT
+017540             GO TO 9999-EXIT
+017550         END-IF
+017560     END-IF
+017600     OPEN OUTPUT GREETING-LOG-FILE
+017700     IF NOT WS-LOG-STATUS-OK
+017800         DISPLAY "HELLO-WORLD - GREETING-LOG-FILE OPEN FAILED "
+017900                 "- STATUS " WS-LOG-FILE-STATUS
+018000         MOVE 8 TO RETURN-CODE
+018050         GO TO 9999-EXIT
+018060     ELSE
+018070         SET WS-LOG-OPEN TO TRUE
+018100     END-IF
+018200     OPEN INPUT GREETING-MASTER-FILE
+018300     IF WS-MASTER-STATUS-OK
+018400         SET WS-MASTER-OPEN TO TRUE
+018420     ELSE
+018440         DISPLAY "HELLO-WORLD - GREETING-MASTER-FILE OPEN FAILED "
+018445                 "- STATUS " WS-MASTER-FILE-STATUS
+018450     END-IF
+018460     OPEN OUTPUT GREETING-ERROR-FILE
+018465     IF NOT WS-ERROR-STATUS-OK
+018470         DISPLAY "HELLO-WORLD - GREETING-ERROR-FILE OPEN FAILED "
+018475                 "- STATUS " WS-ERROR-FILE-STATUS
+018480         MOVE 8 TO RETURN-CODE
+018483         GO TO 9999-EXIT
+018486     ELSE
+018488         SET WS-ERROR-OPEN TO TRUE
+018490     END-IF
+018495     OPEN OUTPUT GREETING-NOTIFY-FILE
+018500     IF NOT WS-NOTIFY-STATUS-OK
+018505         DISPLAY "HELLO-WORLD - GREETING-NOTIFY-FILE OPEN FAILED "
+018510                 "- STATUS " WS-NOTIFY-FILE-STATUS
+018515         MOVE 8 TO RETURN-CODE
+018518         GO TO 9999-EXIT
+018521     ELSE
+018523         SET WS-NOTIFY-OPEN TO TRUE
+018525     END-IF.
+018600 1000-INITIALIZE-EXIT.
+018700     EXIT.
+018800*----------------------------------------------------------
+018900* 2000-BUILD-GREETING
+019000*----------------------------------------------------------
+019100 2000-BUILD-GREETING.
+019200     IF WS-MESSAGE-TEXT = SPACES OR LOW-VALUES
+019300         IF WS-SITE-CODE NOT = SPACES AND NOT = LOW-VALUES
+019400             IF WS-MASTER-OPEN
+019500                 PERFORM 2100-READ-MASTER
+019520                 IF WS-MASTER-FOUND
+019540                     DISPLAY "HELLO-WORLD - GREETING FROM SITE "
+019550                         "MASTER " WS-SITE-CODE
+019580                 END-IF
+019600             ELSE
+019700                 SET WS-DEFAULTED TO TRUE
+019800             END-IF
+019900         END-IF
+020000     END-IF
+020050     PERFORM 2050-VALIDATE-GREETING
+020100     IF WS-MESSAGE-TEXT = SPACES OR LOW-VALUES
+020200         MOVE "Hello, world!" TO WS-MESSAGE-TEXT
+020300         SET WS-DEFAULTED TO TRUE
+020400     END-IF
+020500     IF WS-ADDRESSEE-NAME NOT = SPACES AND NOT = LOW-VALUES
+020600         STRING WS-MESSAGE-TEXT DELIMITED BY "  "
+020700                " "                DELIMITED BY SIZE
+020800                WS-ADDRESSEE-NAME  DELIMITED BY "  "
+020900             INTO WS-GREETING-LINE
+021000     ELSE
+021100         MOVE WS-MESSAGE-TEXT TO WS-GREETING-LINE
+021200     END-IF
+021300     ADD 1 TO WS-RECORD-COUNT
+021400     IF WS-DEFAULTED AND RETURN-CODE < 4
+021450         MOVE 4 TO RETURN-CODE
+021500     END-IF.
+021600 2000-BUILD-GREETING-EXIT.
+021700     EXIT.
+021710*----------------------------------------------------------
+021720* 2050-VALIDATE-GREETING
+021730*----------------------------------------------------------
+021740* REJECTS LOW-VALUES AND TEXT THAT RUNS PAST THE APPROVED
+021750* MAX LENGTH BEFORE IT CAN REACH THE DISPLAY OR THE LOG. A
+021760* REJECTED VALUE IS WRITTEN TO GREETING-ERROR-FILE AND
+021770* CLEARED TO SPACES SO 2000-BUILD-GREETING'S NORMAL
+021780* BLANK-TEXT DEFAULTING PICKS IT UP FROM THERE.
+021790*----------------------------------------------------------
+021800 2050-VALIDATE-GREETING.
+021810     IF WS-MESSAGE-MAX-LEN = ZERO OR WS-MESSAGE-MAX-LEN > 40
+021820         MOVE 40 TO WS-MESSAGE-MAX-LEN
+021830     END-IF
+021840     IF WS-MESSAGE-TEXT = LOW-VALUES
+021850         MOVE "LOW-VALUES"      TO WS-REJECT-REASON
+021860         PERFORM 2060-WRITE-ERROR-RECORD
+021870         MOVE SPACES TO WS-MESSAGE-TEXT
+021880     ELSE
+021890         IF WS-MESSAGE-TEXT NOT = SPACES
+021900             AND WS-MESSAGE-MAX-LEN < 40
+021910             AND WS-MESSAGE-TEXT (WS-MESSAGE-MAX-LEN + 1:)
+021920                 NOT = SPACES
+021930                 MOVE "EXCEEDS MAX LENGTH" TO WS-REJECT-REASON
+021940                 PERFORM 2060-WRITE-ERROR-RECORD
+021950                 MOVE SPACES TO WS-MESSAGE-TEXT
+021960         END-IF
+021970     END-IF.
+021980 2050-VALIDATE-GREETING-EXIT.
+021990     EXIT.
+022000*----------------------------------------------------------
+022010* 2060-WRITE-ERROR-RECORD
+022020*----------------------------------------------------------
+022030 2060-WRITE-ERROR-RECORD.
+022040     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+022050     ACCEPT WS-CURRENT-TIME FROM TIME
+022060     MOVE WS-CURRENT-DATE   TO ERR-RUN-DATE
+022070     MOVE WS-CURRENT-TIME   TO ERR-RUN-TIME
+022080     MOVE WS-JOB-NAME       TO ERR-JOB-NAME
+022090     MOVE WS-MESSAGE-TEXT   TO ERR-REJECTED-TEXT
+022100     MOVE WS-REJECT-REASON  TO ERR-REASON
+022110     WRITE GREETING-ERROR-RECORD
+022120     IF NOT WS-ERROR-STATUS-OK
+022130         DISPLAY "HELLO-WORLD - GREETING-ERROR-FILE WRITE FAILED"
+022140                 " - STATUS " WS-ERROR-FILE-STATUS
+022150         MOVE 8 TO RETURN-CODE
+022160     END-IF.
+022170 2060-WRITE-ERROR-RECORD-EXIT.
+022180     EXIT.
+022190*----------------------------------------------------------
+022200* 2100-READ-MASTER
+022210*----------------------------------------------------------
+022220 2100-READ-MASTER.
+022230     MOVE WS-SITE-CODE TO MASTER-SITE-CODE
+022240     READ GREETING-MASTER-FILE
+022250         INVALID KEY
+022260             SET WS-MASTER-FOUND-SW TO "N"
+022270     END-READ
+022280     IF WS-MASTER-STATUS-OK
+022290         IF MASTER-EFFECTIVE-DATE = SPACES
+022292             OR MASTER-EFFECTIVE-DATE NOT > WS-CURRENT-DATE
+022294             SET WS-MASTER-FOUND TO TRUE
+022300             MOVE MASTER-MESSAGE-TEXT     TO WS-MESSAGE-TEXT
+022310             MOVE MASTER-MESSAGE-MAX-LEN  TO WS-MESSAGE-MAX-LEN
+022320             MOVE MASTER-LANGUAGE-CODE    TO WS-LANGUAGE-CODE
+022330             MOVE MASTER-EFFECTIVE-DATE   TO WS-EFFECTIVE-DATE
+022332         ELSE
+022334             DISPLAY "HELLO-WORLD - MASTER GREETING FOR SITE "
+022336                 WS-SITE-CODE " NOT YET EFFECTIVE - USING DEFAULT"
+022338             SET WS-DEFAULTED TO TRUE
+022339         END-IF
+022340     ELSE
+022350         SET WS-DEFAULTED TO TRUE
+022360     END-IF.
+022370 2100-READ-MASTER-EXIT.
+022380     EXIT.
+023500*----------------------------------------------------------
+023600* 3000-DISPLAY-GREETING
+023700*----------------------------------------------------------
+023800 3000-DISPLAY-GREETING.
+023900     DISPLAY WS-GREETING-LINE.
+024000 3000-DISPLAY-GREETING-EXIT.
+024100     EXIT.
+024200*----------------------------------------------------------
+024300* 4000-WRITE-LOG-RECORD
+024400*----------------------------------------------------------
+024500 4000-WRITE-LOG-RECORD.
+024600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+024700     ACCEPT WS-CURRENT-TIME FROM TIME
+024800     MOVE WS-CURRENT-DATE     TO LOG-RUN-DATE
+024900     MOVE WS-CURRENT-TIME     TO LOG-RUN-TIME
+025000     MOVE WS-JOB-NAME         TO LOG-JOB-NAME
+025050     MOVE WS-MESSAGE-TEXT     TO LOG-MESSAGE-TEXT
+025100     MOVE WS-GREETING-LINE    TO LOG-GREETING-TEXT
+025200     MOVE RETURN-CODE         TO LOG-RETURN-CODE
+025300     WRITE GREETING-LOG-RECORD
+025400     IF NOT WS-LOG-STATUS-OK
+025500         DISPLAY "HELLO-WORLD - GREETING-LOG-FILE WRITE FAILED"
+025600                 " - STATUS " WS-LOG-FILE-STATUS
+025700         MOVE 8 TO RETURN-CODE
+025800     END-IF.
+025900 4000-WRITE-LOG-RECORD-EXIT.
+026000     EXIT.
+026010*----------------------------------------------------------
+026020* 4500-PUBLISH-NOTIFICATION
+026030*----------------------------------------------------------
+026040* WRITES THE FIXED-FORMAT EXTRACT RECORD THE DOWNSTREAM MQ
+026050* BRIDGE JOB PICKS UP FROM GREETNTF AND PUTS TO THE
+026060* NOTIFICATION QUEUE, ONE MESSAGE PER GREETING RUN.
+026070*----------------------------------------------------------
+026080 4500-PUBLISH-NOTIFICATION.
+026090     MOVE WS-CURRENT-DATE     TO NTF-RUN-DATE
+026100     MOVE WS-CURRENT-TIME     TO NTF-RUN-TIME
+026110     MOVE WS-JOB-NAME         TO NTF-JOB-NAME
+026120     MOVE WS-SITE-CODE        TO NTF-SITE-CODE
+026130     MOVE WS-LANGUAGE-CODE    TO NTF-LANGUAGE-CODE
+026140     MOVE WS-GREETING-LINE    TO NTF-GREETING-TEXT
+026150     MOVE RETURN-CODE         TO NTF-RETURN-CODE
+026160     WRITE GREETING-NOTIFY-RECORD
+026170     IF NOT WS-NOTIFY-STATUS-OK
+026180         DISPLAY "HELLO-WORLD - GREETING-NOTIFY-FILE WRITE FAILED"
+026190                 " - STATUS " WS-NOTIFY-FILE-STATUS
+026200         MOVE 8 TO RETURN-CODE
+026210     END-IF.
+026220 4500-PUBLISH-NOTIFICATION-EXIT.
+026230     EXIT.
+026240*----------------------------------------------------------
+026250* 5000-TAKE-CHECKPOINT
+026300*----------------------------------------------------------
+026400* RECORDS HOW FAR THE RUN GOT ON CHECKPOINT-FILE, KEYED BY
+026500* JOB NAME, SO THAT IF THE STEP ABENDS BEFORE IT CAN CLEAR
+026600* THAT RECORD IN 6000-CLEAR-CHECKPOINT, 1000-INITIALIZE CAN
+026650* FIND IT ON THE NEXT RUN AND KNOW THE GREETING WAS ALREADY
+026660* LOGGED RATHER THAN REPROCESSING IT.
+026700*----------------------------------------------------------
+026800 5000-TAKE-CHECKPOINT.
+026900     IF WS-CKPT-OPEN
+027000         MOVE WS-JOB-NAME       TO CKPT-JOB-NAME
+027050         MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT
+027100         MOVE RETURN-CODE       TO CKPT-RETURN-CODE
+027150         MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+027200         MOVE WS-CURRENT-TIME   TO CKPT-RUN-TIME
+027250         WRITE CHECKPOINT-RECORD
+027300         IF WS-CKPT-STATUS-OK
+027350             DISPLAY "HELLO-WORLD - CHECKPOINT TAKEN AT RECORD "
+027400                 WS-RECORD-COUNT
+027450         ELSE
+027500             DISPLAY "HELLO-WORLD - CHECKPOINT WRITE FAILED - "
+027550                 "STATUS " WS-CKPT-FILE-STATUS
+027600         END-IF
+028000     END-IF.
+028100 5000-TAKE-CHECKPOINT-EXIT.
+028200     EXIT.
+028210*----------------------------------------------------------
+028220* 6000-CLEAR-CHECKPOINT
+028230*----------------------------------------------------------
+028240* DELETES THE CHECKPOINT RECORD TAKEN BY 5000-TAKE-CHECKPOINT
+028250* ONCE THE RUN HAS FINISHED CLEANLY, SO A FUTURE FRESH RUN FOR
+028260* THIS JOB NAME IS NOT MISTAKEN FOR A RESTART.
+028270*----------------------------------------------------------
+028280 6000-CLEAR-CHECKPOINT.
+028290     IF WS-CKPT-OPEN
+028300         DELETE CHECKPOINT-FILE
+028310             INVALID KEY
+028320                 CONTINUE
+028330         END-DELETE
+028340     END-IF.
+028350 6000-CLEAR-CHECKPOINT-EXIT.
+028360     EXIT.
+028370*----------------------------------------------------------
+028400* 9999-EXIT
+028500*----------------------------------------------------------
+028600 9999-EXIT.
+028700     IF WS-LOG-OPEN
+028710         CLOSE GREETING-LOG-FILE
+028720     END-IF
+028800     IF WS-MASTER-OPEN
+028900         CLOSE GREETING-MASTER-FILE
+028950     END-IF
+028960     IF WS-ERROR-OPEN
+028962         CLOSE GREETING-ERROR-FILE
+028964     END-IF
+028970     IF WS-NOTIFY-OPEN
+028972         CLOSE GREETING-NOTIFY-FILE
+028974     END-IF
+028980     IF WS-CKPT-OPEN
+028982         CLOSE CHECKPOINT-FILE
+028984     END-IF
+029000     STOP RUN.
+029200 9999-EXIT-EXIT.
+029300     EXIT.
