@@ -0,0 +1,434 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO-DRIVER.
+000300 AUTHOR.        R HOLLOWAY.
+000400 INSTALLATION.  BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-09  RH   ORIGINAL PROGRAM. DRIVES THE SAME GREETING
+001100*                  LOGIC AS HELLO-WORLD ONCE PER ADDRESSEE ON
+001200*                  A TRANSACTION-NAMES FILE, FOR BATCH RUNS
+001300*                  THAT NEED TO GREET A WHOLE LIST OF PEOPLE
+001400*                  (E.G. A DAILY NEW-ACCOUNT WELCOME RUN)
+001500*                  INSTEAD OF ONE FIXED RUN.
+001550* 2026-08-09  RH   SWITCHED THE GREETING TEXT FIELD TO THE
+001560*                  SHARED GREETRC COPYBOOK, SAME AS HELLO-WORLD.
+001570* 2026-08-09  RH   ADDED GREETING-NOTIFY-FILE AND
+001580*                  4500-PUBLISH-NOTIFICATION SO EVERY GREETING
+001590*                  PRODUCED BY THIS DRIVER ALSO REACHES THE
+001595*                  DOWNSTREAM MQ BRIDGE, SAME AS HELLO-WORLD.
+001610* 2026-08-09  RH   ADDED LOG-MESSAGE-TEXT TO GREETING-LOG-RECORD
+001620*                  SO THE AUDIT TRAIL CARRIES THE BASE MESSAGE
+001630*                  WORDING SEPARATELY FROM THE PERSONALIZED
+001640*                  DISPLAY LINE. ADDED CHECKPOINT-FILE, KEYED BY
+001650*                  JOB NAME, SO 1000-INITIALIZE CAN DETECT A
+001660*                  RESTART, SKIP PAST THE TRANSACTION-NAME-FILE
+001670*                  RECORDS ALREADY LOGGED, AND REOPEN
+001680*                  GREETING-LOG-FILE/GREETING-NOTIFY-FILE WITH
+001690*                  EXTEND RATHER THAN OUTPUT SO PRIOR OUTPUT IS
+001695*                  NOT LOST.
+001700* 2026-08-09  RH   ADDED WS-TRANS-OPEN-SW SO 9999-EXIT ONLY
+001702*                  CLOSES TRANSACTION-NAME-FILE WHEN IT WAS
+001704*                  ACTUALLY OPENED SUCCESSFULLY, MATCHING THE
+001706*                  LOG/NOTIFY/CHECKPOINT FILES. RENAMED
+001708*                  6000-CLEAR-CHECKPOINT TO 8500-CLEAR-CHECKPOINT
+001710*                  SINCE IT RUNS AFTER 8000-FINALIZE, SO ITS
+001712*                  PARAGRAPH NUMBER NOW TRACKS EXECUTION ORDER.
+001714*----------------------------------------------------------
+001716 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PARM-CARD-FILE ASSIGN TO SYSIN
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS WS-PARM-FILE-STATUS.
+002600     SELECT TRANSACTION-NAME-FILE ASSIGN TO TRANNAME
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-TRANS-FILE-STATUS.
+002900     SELECT GREETING-LOG-FILE ASSIGN TO GREETLOG
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-LOG-FILE-STATUS.
+003150     SELECT GREETING-NOTIFY-FILE ASSIGN TO GREETNTF
+003160         ORGANIZATION IS SEQUENTIAL
+003170         FILE STATUS IS WS-NOTIFY-FILE-STATUS.
+003180     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+003190         ORGANIZATION IS INDEXED
+003192         ACCESS MODE IS RANDOM
+003194         RECORD KEY IS CKPT-JOB-NAME
+003196         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PARM-CARD-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE OMITTED.
+003700 01  PARM-CARD-RECORD.
+003800     05  PARM-GREETING-TEXT       PIC X(40).
+003900     05  PARM-JOB-NAME            PIC X(08).
+004000     05  FILLER                   PIC X(32).
+004100 FD  TRANSACTION-NAME-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE OMITTED.
+004400 01  TRANSACTION-NAME-RECORD.
+004500     05  TRANS-ADDRESSEE-NAME     PIC X(30).
+004600     05  FILLER                   PIC X(50).
+004700 FD  GREETING-LOG-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE OMITTED.
+005000 01  GREETING-LOG-RECORD.
+005100     05  LOG-RUN-DATE             PIC X(08).
+005200     05  LOG-RUN-TIME             PIC X(08).
+005300     05  LOG-JOB-NAME             PIC X(08).
+005350     05  LOG-MESSAGE-TEXT         PIC X(40).
+005400     05  LOG-GREETING-TEXT        PIC X(72).
+005500     05  LOG-RETURN-CODE          PIC 9(04).
+005600     05  FILLER                   PIC X(20).
+005650 FD  GREETING-NOTIFY-FILE
+005660     RECORDING MODE IS F
+005670     LABEL RECORDS ARE OMITTED.
+005680 01  GREETING-NOTIFY-RECORD.
+005690     COPY GREETNTF.
+005692 FD  CHECKPOINT-FILE
+005694     LABEL RECORDS ARE STANDARD.
+005696 01  CHECKPOINT-RECORD.
+005698     COPY CKPTREC.
+005700 WORKING-STORAGE SECTION.
+005800*----------------------------------------------------------
+005900* SWITCHES
+006000*----------------------------------------------------------
+006100 01  WS-SWITCHES.
+006200     05  WS-PARM-EOF-SW           PIC X(01)   VALUE "N".
+006300         88  WS-PARM-EOF                      VALUE "Y".
+006400     05  WS-TRANS-EOF-SW          PIC X(01)   VALUE "N".
+006500         88  WS-TRANS-EOF                     VALUE "Y".
+006505     05  WS-TRANS-OPEN-SW         PIC X(01)   VALUE "N".
+006507         88  WS-TRANS-OPEN                    VALUE "Y".
+006510     05  WS-LOG-OPEN-SW           PIC X(01)   VALUE "N".
+006520         88  WS-LOG-OPEN                      VALUE "Y".
+006530     05  WS-NOTIFY-OPEN-SW        PIC X(01)   VALUE "N".
+006540         88  WS-NOTIFY-OPEN                   VALUE "Y".
+006550     05  WS-CKPT-OPEN-SW          PIC X(01)   VALUE "N".
+006560         88  WS-CKPT-OPEN                     VALUE "Y".
+006570     05  WS-RESTART-SW            PIC X(01)   VALUE "N".
+006580         88  WS-RESTART-RUN                   VALUE "Y".
+006590     05  WS-CKPT-WRITTEN-SW       PIC X(01)   VALUE "N".
+006595         88  WS-CKPT-WRITTEN                  VALUE "Y".
+006600*----------------------------------------------------------
+006700* FILE STATUS FIELDS
+006800*----------------------------------------------------------
+006900 01  WS-PARM-FILE-STATUS          PIC X(02)   VALUE SPACES.
+007000     88  WS-PARM-STATUS-OK                    VALUE "00".
+007100     88  WS-PARM-STATUS-EOF                   VALUE "10".
+007200 01  WS-TRANS-FILE-STATUS         PIC X(02)   VALUE SPACES.
+007300     88  WS-TRANS-STATUS-OK                   VALUE "00".
+007400 01  WS-LOG-FILE-STATUS           PIC X(02)   VALUE SPACES.
+007500     88  WS-LOG-STATUS-OK                     VALUE "00".
+007550 01  WS-NOTIFY-FILE-STATUS        PIC X(02)   VALUE SPACES.
+007560     88  WS-NOTIFY-STATUS-OK                  VALUE "00".
+007570 01  WS-CKPT-FILE-STATUS          PIC X(02)   VALUE SPACES.
+007580     88  WS-CKPT-STATUS-OK                    VALUE "00".
+007600*----------------------------------------------------------
+007700* GREETING WORK AREA
+007800*----------------------------------------------------------
+007900 01  WS-GREETING-AREA.
+007910     COPY GREETRC REPLACING
+007912         ==GR-MESSAGE-TEXT==    BY ==WS-MESSAGE-TEXT==
+007914         ==GR-MESSAGE-MAX-LEN== BY ==WS-MESSAGE-MAX-LEN==
+007916         ==GR-LANGUAGE-CODE==   BY ==WS-LANGUAGE-CODE==
+007918         ==GR-EFFECTIVE-DATE==  BY ==WS-EFFECTIVE-DATE==.
+008100     05  WS-JOB-NAME              PIC X(08)   VALUE SPACES.
+008200     05  WS-ADDRESSEE-NAME        PIC X(30)   VALUE SPACES.
+008300     05  WS-GREETING-LINE         PIC X(72)   VALUE SPACES.
+008400 01  WS-CURRENT-DATE-TIME.
+008500     05  WS-CURRENT-DATE          PIC X(08).
+008600     05  WS-CURRENT-TIME          PIC X(08).
+008700*----------------------------------------------------------
+008800* RESTART / CHECKPOINT COUNTERS
+008900*----------------------------------------------------------
+009000 01  WS-CHECKPOINT-COUNTERS.
+009100     05  WS-RECORD-COUNT          PIC 9(07)   COMP VALUE ZERO.
+009200     05  WS-CHECKPOINT-INTERVAL   PIC 9(05)   COMP VALUE 100.
+009300     05  WS-LAST-CHECKPOINT-CNT   PIC 9(07)   COMP VALUE ZERO.
+009400     05  WS-RECS-SINCE-CKPT       PIC 9(07)   COMP VALUE ZERO.
+009500 PROCEDURE DIVISION.
+009600*----------------------------------------------------------
+009700* 0000-MAINLINE
+009800*----------------------------------------------------------
+009900 0000-MAINLINE.
+010000     MOVE 0 TO RETURN-CODE
+010100     PERFORM 1000-INITIALIZE
+010200     PERFORM 2000-PROCESS-RECORD UNTIL WS-TRANS-EOF
+010300     PERFORM 8000-FINALIZE
+010350     PERFORM 8500-CLEAR-CHECKPOINT
+010400     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+010500*----------------------------------------------------------
+010600* 1000-INITIALIZE
+010700*----------------------------------------------------------
+010800 1000-INITIALIZE.
+010850     INITIALIZE WS-GREETING-AREA
+010860     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+010900     OPEN INPUT PARM-CARD-FILE
+011000     IF NOT WS-PARM-STATUS-OK AND NOT WS-PARM-STATUS-EOF
+011100         DISPLAY "HELLO-DRIVER - PARM-CARD-FILE OPEN FAILED - "
+011200                 "STATUS " WS-PARM-FILE-STATUS
+011300         MOVE 8 TO RETURN-CODE
+011400         GO TO 9999-EXIT
+011500     END-IF
+011600     READ PARM-CARD-FILE
+011700         AT END
+011800             SET WS-PARM-EOF TO TRUE
+011900     END-READ
+012000     IF NOT WS-PARM-EOF
+012100         MOVE PARM-GREETING-TEXT TO WS-MESSAGE-TEXT
+012200         MOVE PARM-JOB-NAME      TO WS-JOB-NAME
+012300     END-IF
+012400     CLOSE PARM-CARD-FILE
+012500     IF WS-MESSAGE-TEXT = SPACES OR LOW-VALUES
+012600         MOVE "Hello," TO WS-MESSAGE-TEXT
+012700     END-IF
+012800     IF WS-JOB-NAME = SPACES
+012900         MOVE "HELDRV01" TO WS-JOB-NAME
+013000     END-IF
+013010     OPEN I-O CHECKPOINT-FILE
+013020     IF WS-CKPT-STATUS-OK
+013030         SET WS-CKPT-OPEN TO TRUE
+013040         MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+013050         READ CHECKPOINT-FILE
+013060             INVALID KEY
+013070                 CONTINUE
+013080         END-READ
+013090         IF WS-CKPT-STATUS-OK
+013100             SET WS-RESTART-RUN TO TRUE
+013110             SET WS-CKPT-WRITTEN TO TRUE
+013120             MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+013130             MOVE WS-RECORD-COUNT TO WS-LAST-CHECKPOINT-CNT
+013140             DISPLAY "HELLO-DRIVER - RESTART DETECTED FOR JOB "
+013150                 WS-JOB-NAME " - RESUMING AFTER RECORD "
+013160                 WS-RECORD-COUNT
+013170         END-IF
+013180     END-IF
+013190     OPEN INPUT TRANSACTION-NAME-FILE
+013200     IF NOT WS-TRANS-STATUS-OK
+013300         DISPLAY "HELLO-DRIVER - TRANSACTION-NAME-FILE OPEN "
+013400                 "FAILED - STATUS " WS-TRANS-FILE-STATUS
+013500         MOVE 8 TO RETURN-CODE
+013600         GO TO 9999-EXIT
+013650     ELSE
+013680         SET WS-TRANS-OPEN TO TRUE
+013700     END-IF
+013710     IF WS-RESTART-RUN
+013720         PERFORM 1050-SKIP-PROCESSED-RECORDS
+013730     END-IF
+013740     IF WS-RESTART-RUN
+013750         OPEN EXTEND GREETING-LOG-FILE
+013760     ELSE
+013770         OPEN OUTPUT GREETING-LOG-FILE
+013780     END-IF
+013900     IF NOT WS-LOG-STATUS-OK
+014000         DISPLAY "HELLO-DRIVER - GREETING-LOG-FILE OPEN FAILED "
+014100                 "- STATUS " WS-LOG-FILE-STATUS
+014200         MOVE 8 TO RETURN-CODE
+014300         GO TO 9999-EXIT
+014350     ELSE
+014360         SET WS-LOG-OPEN TO TRUE
+014400     END-IF
+014405     IF WS-RESTART-RUN
+014406         OPEN EXTEND GREETING-NOTIFY-FILE
+014407     ELSE
+014410         OPEN OUTPUT GREETING-NOTIFY-FILE
+014415     END-IF
+014420     IF NOT WS-NOTIFY-STATUS-OK
+014430         DISPLAY "HELLO-DRIVER - GREETING-NOTIFY-FILE OPEN "
+014440                 "FAILED - STATUS " WS-NOTIFY-FILE-STATUS
+014450         MOVE 8 TO RETURN-CODE
+014460         GO TO 9999-EXIT
+014465     ELSE
+014467         SET WS-NOTIFY-OPEN TO TRUE
+014470     END-IF
+014500     PERFORM 2100-READ-TRANSACTION.
+014600 1000-INITIALIZE-EXIT.
+014700     EXIT.
+014710*----------------------------------------------------------
+014720* 1050-SKIP-PROCESSED-RECORDS
+014730*----------------------------------------------------------
+014740* ON A RESTART, READS AND DISCARDS THE RECORDS THE PRIOR RUN
+014750* ALREADY LOGGED SO PROCESSING PICKS UP WITH THE NEXT
+014760* UNPROCESSED ADDRESSEE INSTEAD OF STARTING OVER.
+014770*----------------------------------------------------------
+014780 1050-SKIP-PROCESSED-RECORDS.
+014790     PERFORM 1060-SKIP-ONE-RECORD WS-RECORD-COUNT TIMES.
+014800 1050-SKIP-PROCESSED-RECORDS-EXIT.
+014810     EXIT.
+014820*----------------------------------------------------------
+014830* 1060-SKIP-ONE-RECORD
+014840*----------------------------------------------------------
+014850 1060-SKIP-ONE-RECORD.
+014860     READ TRANSACTION-NAME-FILE
+014870         AT END
+014880             SET WS-TRANS-EOF TO TRUE
+014890     END-READ.
+014900 1060-SKIP-ONE-RECORD-EXIT.
+014910     EXIT.
+014920*----------------------------------------------------------
+014930* 2000-PROCESS-RECORD
+015000*----------------------------------------------------------
+015100 2000-PROCESS-RECORD.
+015200     STRING WS-MESSAGE-TEXT   DELIMITED BY "  "
+015300            " "                DELIMITED BY SIZE
+015400            WS-ADDRESSEE-NAME  DELIMITED BY "  "
+015500            "!"                DELIMITED BY SIZE
+015600         INTO WS-GREETING-LINE
+015700     DISPLAY WS-GREETING-LINE
+015800     PERFORM 4000-WRITE-LOG-RECORD
+015850     PERFORM 4500-PUBLISH-NOTIFICATION
+015900     ADD 1 TO WS-RECORD-COUNT
+016000     PERFORM 5000-TAKE-CHECKPOINT
+016100     PERFORM 2100-READ-TRANSACTION.
+016200 2000-PROCESS-RECORD-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------
+016500* 2100-READ-TRANSACTION
+016600*----------------------------------------------------------
+016700 2100-READ-TRANSACTION.
+016800     READ TRANSACTION-NAME-FILE
+016900         AT END
+017000             SET WS-TRANS-EOF TO TRUE
+017100     END-READ
+017200     IF NOT WS-TRANS-EOF
+017300         MOVE TRANS-ADDRESSEE-NAME TO WS-ADDRESSEE-NAME
+017400     END-IF.
+017500 2100-READ-TRANSACTION-EXIT.
+017600     EXIT.
+017700*----------------------------------------------------------
+017800* 4000-WRITE-LOG-RECORD
+017900*----------------------------------------------------------
+018000 4000-WRITE-LOG-RECORD.
+018100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+018200     ACCEPT WS-CURRENT-TIME FROM TIME
+018300     MOVE WS-CURRENT-DATE     TO LOG-RUN-DATE
+018400     MOVE WS-CURRENT-TIME     TO LOG-RUN-TIME
+018500     MOVE WS-JOB-NAME         TO LOG-JOB-NAME
+018550     MOVE WS-MESSAGE-TEXT     TO LOG-MESSAGE-TEXT
+018600     MOVE WS-GREETING-LINE    TO LOG-GREETING-TEXT
+018700     MOVE RETURN-CODE         TO LOG-RETURN-CODE
+018800     WRITE GREETING-LOG-RECORD
+018900     IF NOT WS-LOG-STATUS-OK
+019000         DISPLAY "HELLO-DRIVER - GREETING-LOG-FILE WRITE FAILED"
+019100                 " - STATUS " WS-LOG-FILE-STATUS
+019200         MOVE 8 TO RETURN-CODE
+019300     END-IF.
+019400 4000-WRITE-LOG-RECORD-EXIT.
+019500     EXIT.
+019510*----------------------------------------------------------
+019520* 4500-PUBLISH-NOTIFICATION
+019530*----------------------------------------------------------
+019540* WRITES THE FIXED-FORMAT EXTRACT RECORD THE DOWNSTREAM MQ
+019550* BRIDGE JOB PICKS UP FROM GREETNTF AND PUTS TO THE
+019560* NOTIFICATION QUEUE, ONE MESSAGE PER GREETING RUN.
+019570*----------------------------------------------------------
+019580 4500-PUBLISH-NOTIFICATION.
+019590     MOVE WS-CURRENT-DATE     TO NTF-RUN-DATE
+019600     MOVE WS-CURRENT-TIME     TO NTF-RUN-TIME
+019610     MOVE WS-JOB-NAME         TO NTF-JOB-NAME
+019620     MOVE SPACES              TO NTF-SITE-CODE
+019630     MOVE WS-LANGUAGE-CODE    TO NTF-LANGUAGE-CODE
+019640     MOVE WS-GREETING-LINE    TO NTF-GREETING-TEXT
+019650     MOVE RETURN-CODE         TO NTF-RETURN-CODE
+019660     WRITE GREETING-NOTIFY-RECORD
+019670     IF NOT WS-NOTIFY-STATUS-OK
+019680         DISPLAY "HELLO-DRIVER - GREETING-NOTIFY-FILE WRITE "
+019690                 "FAILED - STATUS " WS-NOTIFY-FILE-STATUS
+019700         MOVE 8 TO RETURN-CODE
+019710     END-IF.
+019720 4500-PUBLISH-NOTIFICATION-EXIT.
+019730     EXIT.
+019740*----------------------------------------------------------
+019750* 5000-TAKE-CHECKPOINT
+019800*----------------------------------------------------------
+019810* ONCE THE INTERVAL IS CROSSED, PERSISTS HOW FAR THE RUN HAS
+019820* GOT ON CHECKPOINT-FILE SO A RESTART CAN REPOSITION PAST
+019830* THE RECORDS ALREADY LOGGED INSTEAD OF STARTING OVER.
+019840*----------------------------------------------------------
+019900 5000-TAKE-CHECKPOINT.
+020000     IF WS-CKPT-OPEN AND WS-RECORD-COUNT > 1
+020100         COMPUTE WS-RECS-SINCE-CKPT =
+020200             WS-RECORD-COUNT - WS-LAST-CHECKPOINT-CNT
+020300         IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+020350             PERFORM 5050-WRITE-CHECKPOINT-RECORD
+020600             MOVE WS-RECORD-COUNT TO WS-LAST-CHECKPOINT-CNT
+020700         END-IF
+020800     END-IF.
+020900 5000-TAKE-CHECKPOINT-EXIT.
+021000     EXIT.
+021010*----------------------------------------------------------
+021020* 5050-WRITE-CHECKPOINT-RECORD
+021030*----------------------------------------------------------
+021040 5050-WRITE-CHECKPOINT-RECORD.
+021050     MOVE WS-JOB-NAME       TO CKPT-JOB-NAME
+021060     MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT
+021070     MOVE RETURN-CODE       TO CKPT-RETURN-CODE
+021080     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+021090     MOVE WS-CURRENT-TIME   TO CKPT-RUN-TIME
+021100     IF WS-CKPT-WRITTEN
+021110         REWRITE CHECKPOINT-RECORD
+021120     ELSE
+021130         WRITE CHECKPOINT-RECORD
+021140         IF WS-CKPT-STATUS-OK
+021150             SET WS-CKPT-WRITTEN TO TRUE
+021160         END-IF
+021170     END-IF
+021180     IF WS-CKPT-STATUS-OK
+021190         DISPLAY "HELLO-DRIVER - CHECKPOINT TAKEN AT RECORD "
+021200             WS-RECORD-COUNT
+021210     ELSE
+021220         DISPLAY "HELLO-DRIVER - CHECKPOINT WRITE FAILED - "
+021230             "STATUS " WS-CKPT-FILE-STATUS
+021240     END-IF.
+021250 5050-WRITE-CHECKPOINT-RECORD-EXIT.
+021260     EXIT.
+021270*----------------------------------------------------------
+021280* 8000-FINALIZE
+021290*----------------------------------------------------------
+021300 8000-FINALIZE.
+021310     DISPLAY "HELLO-DRIVER - " WS-RECORD-COUNT
+021320             " GREETING(S) PROCESSED".
+021330 8000-FINALIZE-EXIT.
+021340     EXIT.
+021350*----------------------------------------------------------
+021360* 8500-CLEAR-CHECKPOINT
+021370*----------------------------------------------------------
+021380* DELETES THE CHECKPOINT RECORD TAKEN BY 5000-TAKE-CHECKPOINT
+021390* ONCE THE RUN HAS FINISHED CLEANLY, SO A FUTURE FRESH RUN FOR
+021400* THIS JOB NAME IS NOT MISTAKEN FOR A RESTART.
+021410*----------------------------------------------------------
+021420 8500-CLEAR-CHECKPOINT.
+021430     IF WS-CKPT-OPEN AND WS-CKPT-WRITTEN
+021440         DELETE CHECKPOINT-FILE
+021450             INVALID KEY
+021460                 CONTINUE
+021470         END-DELETE
+021480     END-IF.
+021490 8500-CLEAR-CHECKPOINT-EXIT.
+021500     EXIT.
+021510*----------------------------------------------------------
+021520* 9999-EXIT
+021530*----------------------------------------------------------
+021540 9999-EXIT.
+021550     IF WS-TRANS-OPEN
+021560         CLOSE TRANSACTION-NAME-FILE
+021570     END-IF
+021580     IF WS-LOG-OPEN
+021590         CLOSE GREETING-LOG-FILE
+021600     END-IF
+021610     IF WS-NOTIFY-OPEN
+021620         CLOSE GREETING-NOTIFY-FILE
+021630     END-IF
+021640     IF WS-CKPT-OPEN
+021650         CLOSE CHECKPOINT-FILE
+021660     END-IF
+021670     STOP RUN.
+021680 9999-EXIT-EXIT.
+021690     EXIT.
