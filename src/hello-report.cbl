@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO-REPORT.
+000300 AUTHOR.        R HOLLOWAY.
+000400 INSTALLATION.  BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-09  RH   ORIGINAL PROGRAM. READS GREETING-LOG AND
+001100*                  BUILDS A MONTHLY SUMMARY - RUN COUNTS PER
+001200*                  DAY, DISTINCT MESSAGE TEXTS USED, AND THE
+001300*                  DATE RANGE COVERED - USING REPORT WRITER
+001400*                  SO MANAGEMENT DOES NOT HAVE TO GREP RAW
+001500*                  SYSOUT ARCHIVES.
+001550* 2026-08-09  RH   GREETING-LOG-RECORD PICKS UP THE NEW
+001560*                  LOG-MESSAGE-TEXT FIELD. DISTINCT-TEXT
+001570*                  TRACKING NOW KEYS OFF THAT FIELD INSTEAD OF
+001580*                  LOG-GREETING-TEXT SO A DRIVER RUN THAT
+001590*                  PERSONALIZES ONE MESSAGE FOR MANY ADDRESSEES
+001595*                  STILL COUNTS AS ONE DISTINCT MESSAGE.
+001596* 2026-08-09  RH   ADDED WS-LOG-OPEN-SW/WS-RPT-OPEN-SW SO
+001597*                  9999-EXIT ONLY CLOSES A FILE THAT WAS ACTUALLY
+001598*                  OPENED, MATCHING HELLO-WORLD/HELLO-DRIVER.
+001600*----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT GREETING-LOG-FILE ASSIGN TO GREETLOG
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS WS-LOG-FILE-STATUS.
+002600     SELECT SUMMARY-REPORT-FILE ASSIGN TO RPTOUT
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-RPT-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  GREETING-LOG-FILE
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE OMITTED.
+003400 01  GREETING-LOG-RECORD.
+003500     05  LOG-RUN-DATE             PIC X(08).
+003600     05  LOG-RUN-TIME             PIC X(08).
+003700     05  LOG-JOB-NAME             PIC X(08).
+003750     05  LOG-MESSAGE-TEXT         PIC X(40).
+003800     05  LOG-GREETING-TEXT        PIC X(72).
+003900     05  LOG-RETURN-CODE          PIC 9(04).
+004000     05  FILLER                   PIC X(20).
+004100 FD  SUMMARY-REPORT-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE OMITTED
+004400     REPORT IS MONTHLY-SUMMARY-REPORT.
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------
+004700* SWITCHES
+004800*----------------------------------------------------------
+004900 01  WS-SWITCHES.
+005000     05  WS-LOG-EOF-SW            PIC X(01)   VALUE "N".
+005100         88  WS-LOG-EOF                       VALUE "Y".
+005200     05  WS-FOUND-SW              PIC X(01)   VALUE "N".
+005300         88  WS-DISTINCT-FOUND                VALUE "Y".
+005310     05  WS-LOG-OPEN-SW           PIC X(01)   VALUE "N".
+005320         88  WS-LOG-OPEN                      VALUE "Y".
+005330     05  WS-RPT-OPEN-SW           PIC X(01)   VALUE "N".
+005340         88  WS-RPT-OPEN                      VALUE "Y".
+005400*----------------------------------------------------------
+005500* FILE STATUS FIELDS
+005600*----------------------------------------------------------
+005700 01  WS-LOG-FILE-STATUS           PIC X(02)   VALUE SPACES.
+005800     88  WS-LOG-STATUS-OK                     VALUE "00".
+005900 01  WS-RPT-FILE-STATUS           PIC X(02)   VALUE SPACES.
+006000     88  WS-RPT-STATUS-OK                     VALUE "00".
+006100*----------------------------------------------------------
+006200* DATE RANGE AND DISTINCT-TEXT TRACKING
+006300*----------------------------------------------------------
+006400 01  WS-FIRST-DATE                PIC X(08)   VALUE SPACES.
+006500 01  WS-LAST-DATE                 PIC X(08)   VALUE SPACES.
+006600 01  WS-DISTINCT-COUNT            PIC 9(05)   COMP VALUE ZERO.
+006700 01  WS-DISTINCT-MAX              PIC 9(05)   COMP VALUE 200.
+006800 01  WS-DISTINCT-SUB              PIC 9(05)   COMP VALUE ZERO.
+006900 01  WS-DISTINCT-TABLE.
+007000     05  WS-DISTINCT-ENTRY OCCURS 200 TIMES
+007100                           INDEXED BY WS-DISTINCT-NDX
+007200                           PIC X(40).
+007300 REPORT SECTION.
+007400 RD  MONTHLY-SUMMARY-REPORT
+007500     CONTROLS ARE LOG-RUN-DATE
+007600     PAGE LIMIT IS 60 LINES
+007700     HEADING 1
+007800     FIRST DETAIL 4
+007900     LAST DETAIL 56
+008000     FOOTING 58.
+008100 01  TYPE PAGE HEADING.
+008200     05  LINE 1.
+008250         10  COLUMN 1  PIC X(19) VALUE "HELLO-WORLD SUMMARY".
+008300         10  COLUMN 21 PIC X(14) VALUE "GREETING LOG -".
+008400         10  COLUMN 36 PIC X(07) VALUE "MONTHLY".
+008500     05  LINE 3.
+008600         10  COLUMN 1  PIC X(08) VALUE "RUN DATE".
+008700         10  COLUMN 12 PIC X(08) VALUE "RUN TIME".
+008800         10  COLUMN 22 PIC X(08) VALUE "JOB NAME".
+008900         10  COLUMN 32 PIC X(13) VALUE "GREETING TEXT".
+009000 01  DETAIL-LINE TYPE DETAIL.
+009100     05  COLUMN 1  PIC X(08) SOURCE LOG-RUN-DATE.
+009200     05  COLUMN 12 PIC X(08) SOURCE LOG-RUN-TIME.
+009300     05  COLUMN 22 PIC X(08) SOURCE LOG-JOB-NAME.
+009400     05  COLUMN 32 PIC X(72) SOURCE LOG-GREETING-TEXT.
+009500 01  TYPE CONTROL FOOTING LOG-RUN-DATE.
+009600     05  LINE PLUS 1.
+009700         10  COLUMN 1  PIC X(15) VALUE "  RUNS FOR DATE".
+009800         10  COLUMN 17 PIC X(08) SOURCE LOG-RUN-DATE.
+009900         10  COLUMN 27 PIC X(01) VALUE "-".
+010000         10  COLUMN 29 PIC ZZZZ9 SUM 1.
+010100 01  TYPE CONTROL FOOTING FINAL.
+010200     05  LINE PLUS 2.
+010300         10  COLUMN 1  PIC X(24) VALUE "TOTAL RUNS THIS PERIOD -".
+010400         10  COLUMN 26 PIC ZZZZ9 SUM 1.
+010500     05  LINE PLUS 1.
+010600         10  COLUMN 1  PIC X(24) VALUE "DISTINCT MESSAGE TEXTS -".
+010700         10  COLUMN 26 PIC 9(05) SOURCE WS-DISTINCT-COUNT.
+010800     05  LINE PLUS 1.
+010900         10  COLUMN 1  PIC X(23) VALUE "DATE RANGE COVERED    -".
+011000         10  COLUMN 26 PIC X(08) SOURCE WS-FIRST-DATE.
+011100         10  COLUMN 35 PIC X(04) VALUE "THRU".
+011200         10  COLUMN 40 PIC X(08) SOURCE WS-LAST-DATE.
+011300 PROCEDURE DIVISION.
+011400*----------------------------------------------------------
+011500* 0000-MAINLINE
+011600*----------------------------------------------------------
+011700 0000-MAINLINE.
+011800     MOVE 0 TO RETURN-CODE
+011900     PERFORM 1000-INITIALIZE
+012000     PERFORM 2000-PROCESS-RECORD UNTIL WS-LOG-EOF
+012100     PERFORM 8000-FINALIZE
+012200     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+012300*----------------------------------------------------------
+012400* 1000-INITIALIZE
+012500*----------------------------------------------------------
+012600 1000-INITIALIZE.
+012700     OPEN INPUT GREETING-LOG-FILE
+012800     IF NOT WS-LOG-STATUS-OK
+012900         DISPLAY "HELLO-REPORT - GREETING-LOG-FILE OPEN FAILED "
+013000                 "- STATUS " WS-LOG-FILE-STATUS
+013100         MOVE 8 TO RETURN-CODE
+013200         GO TO 9999-EXIT
+013250     ELSE
+013270         SET WS-LOG-OPEN TO TRUE
+013300     END-IF
+013400     OPEN OUTPUT SUMMARY-REPORT-FILE
+013500     IF NOT WS-RPT-STATUS-OK
+013600         DISPLAY "HELLO-REPORT - SUMMARY-REPORT-FILE OPEN "
+013700                 "FAILED - STATUS " WS-RPT-FILE-STATUS
+013800         MOVE 8 TO RETURN-CODE
+013900         GO TO 9999-EXIT
+013950     ELSE
+013970         SET WS-RPT-OPEN TO TRUE
+014000     END-IF
+014100     INITIATE MONTHLY-SUMMARY-REPORT
+014200     PERFORM 2100-READ-LOG.
+014300 1000-INITIALIZE-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------
+014600* 2000-PROCESS-RECORD
+014700*----------------------------------------------------------
+014800 2000-PROCESS-RECORD.
+014900     IF WS-FIRST-DATE = SPACES
+015000         MOVE LOG-RUN-DATE TO WS-FIRST-DATE
+015100     END-IF
+015200     MOVE LOG-RUN-DATE TO WS-LAST-DATE
+015300     PERFORM 2200-CHECK-DISTINCT
+015400     GENERATE DETAIL-LINE
+015500     PERFORM 2100-READ-LOG.
+015600 2000-PROCESS-RECORD-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------
+015900* 2100-READ-LOG
+016000*----------------------------------------------------------
+016100 2100-READ-LOG.
+016200     READ GREETING-LOG-FILE
+016300         AT END
+016400             SET WS-LOG-EOF TO TRUE
+016500     END-READ.
+016600 2100-READ-LOG-EXIT.
+016700     EXIT.
+016800*----------------------------------------------------------
+016900* 2200-CHECK-DISTINCT
+017000*----------------------------------------------------------
+017100* SEARCHES THE DISTINCT-TEXT TABLE BUILT SO FAR AND ADDS THE
+017150* CURRENT BASE MESSAGE TEXT WHEN IT HAS NOT BEEN SEEN BEFORE.
+017160* LOG-MESSAGE-TEXT IS THE UNDERLYING WORDING BEFORE THE
+017170* ADDRESSEE NAME WAS STRUNG ONTO IT - LOG-GREETING-TEXT IS
+017180* PERSONALIZED PER ADDRESSEE AND WOULD MAKE EVERY ROW OUT OF
+017190* HELLO-DRIVER LOOK LIKE A DIFFERENT MESSAGE.
+017300*----------------------------------------------------------
+017400 2200-CHECK-DISTINCT.
+017500     SET WS-FOUND-SW TO "N"
+017600     SET WS-DISTINCT-NDX TO 1
+017700     PERFORM 2210-SEARCH-DISTINCT
+017800         VARYING WS-DISTINCT-SUB FROM 1 BY 1
+017900         UNTIL WS-DISTINCT-SUB > WS-DISTINCT-COUNT
+018000            OR WS-DISTINCT-FOUND
+018100     IF NOT WS-DISTINCT-FOUND
+018200         AND WS-DISTINCT-COUNT < WS-DISTINCT-MAX
+018300         ADD 1 TO WS-DISTINCT-COUNT
+018400         SET WS-DISTINCT-NDX TO WS-DISTINCT-COUNT
+018500         MOVE LOG-MESSAGE-TEXT
+018600             TO WS-DISTINCT-ENTRY (WS-DISTINCT-NDX)
+018700     END-IF.
+018800 2200-CHECK-DISTINCT-EXIT.
+018900     EXIT.
+019000*----------------------------------------------------------
+019100* 2210-SEARCH-DISTINCT
+019200*----------------------------------------------------------
+019300 2210-SEARCH-DISTINCT.
+019400     SET WS-DISTINCT-NDX TO WS-DISTINCT-SUB
+019500     IF WS-DISTINCT-ENTRY (WS-DISTINCT-NDX) = LOG-MESSAGE-TEXT
+019600         SET WS-DISTINCT-FOUND TO TRUE
+019700     END-IF.
+019800 2210-SEARCH-DISTINCT-EXIT.
+019900     EXIT.
+020000*----------------------------------------------------------
+020100* 8000-FINALIZE
+020200*----------------------------------------------------------
+020300 8000-FINALIZE.
+020400     TERMINATE MONTHLY-SUMMARY-REPORT.
+020500 8000-FINALIZE-EXIT.
+020600     EXIT.
+020700*----------------------------------------------------------
+020800* 9999-EXIT
+020900*----------------------------------------------------------
+021000 9999-EXIT.
+021050     IF WS-LOG-OPEN
+021100         CLOSE GREETING-LOG-FILE
+021150     END-IF
+021180     IF WS-RPT-OPEN
+021200         CLOSE SUMMARY-REPORT-FILE
+021250     END-IF
+021300     STOP RUN.
+021400 9999-EXIT-EXIT.
+021500     EXIT.
