@@ -0,0 +1,43 @@
+//HELLOWLD JOB (ACCT2605,BATCH),'R HOLLOWAY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID,TIME=(0,30)
+//*--------------------------------------------------------------
+//* HELLOWLD - NIGHTLY BATCH WINDOW STEP FOR THE HELLO-WORLD
+//*            GREETING PROGRAM. DRIVES THE SAME PROGRAM THAT
+//*            USED TO BE RUN AD HOC SO IT IS SCHEDULED AND
+//*            MONITORED BY THE JOB SCHEDULER LIKE EVERY OTHER
+//*            OVERNIGHT JOB.
+//*
+//*            PGM=HELLOWLD IS THE LOAD MODULE NAME THE LINKAGE
+//*            EDITOR ASSIGNED FOR PROGRAM-ID HELLO-WORLD - A
+//*            MEMBER NAME CANNOT CARRY THE HYPHEN.
+//*--------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* 2026-08-09  RH   ORIGINAL JCL.
+//* 2026-08-09  RH   ADDED GREETERR AND GREETNTF DDs FOR THE
+//*                  REJECTED-GREETING REPORT AND THE MQ BRIDGE
+//*                  EXTRACT THE PROGRAM NOW WRITES.
+//* 2026-08-09  RH   ADDED CHKPTFL DD FOR THE CHECKPOINT/RESTART
+//*                  RECORD. GREETLOG LRECL RAISED TO 160 TO MATCH
+//*                  THE WIDER GREETING-LOG-RECORD.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+Good evening from the nightly batch run                          HELLOWLDUS001  
+/*
+//GREETLOG DD   DSN=PROD.HELLOWLD.GREETLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//GRTMSTR  DD   DSN=PROD.HELLOWLD.GRTMSTR,DISP=SHR
+//CHKPTFL  DD   DSN=PROD.HELLOWLD.CHKPTFL,DISP=SHR
+//GREETERR DD   DSN=PROD.HELLOWLD.GREETERR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//GREETNTF DD   DSN=PROD.HELLOWLD.GREETNTF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
