@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------
+000200* GREETRC
+000300*----------------------------------------------------------
+000400* SHARED GREETING MESSAGE FIELDS - MESSAGE TEXT, THE MAXIMUM
+000500* LENGTH THE OWNING SITE HAS APPROVED FOR DISPLAY, THE
+000600* LANGUAGE CODE THE TEXT IS WRITTEN IN, AND THE DATE THE TEXT
+000700* BECAME EFFECTIVE. COPY THIS INTO ANY RECORD THAT CARRIES A
+000800* GREETING MESSAGE (PARM CARDS, THE MASTER FILE, WORKING
+000900* STORAGE WORK AREAS) SO THE LAYOUT IS DEFINED ONCE AND DOES
+001000* NOT DRIFT BETWEEN PROGRAMS. USE REPLACING TO FIT THE CALLING
+001100* PROGRAM'S NAMING - NAME EACH FIELD IN FULL, ONE PAIR PER
+001110* LINE (==GR-MESSAGE-TEXT== BY ==SOME-PREFIX-MESSAGE-TEXT==
+001120* AND SO ON). THE COMPILER MATCHES WHOLE WORDS, NOT SUBSTRINGS,
+001130* SO A SINGLE ==GR-== BY ==SOME-PREFIX-== PAIR WILL NOT TAKE.
+001200*
+001300* VALUE CLAUSES ARE DELIBERATELY OMITTED - THIS COPYBOOK IS
+001400* COPIED INTO FD RECORDS AS WELL AS WORKING-STORAGE, AND A
+001500* VALUE CLAUSE IS NOT PERMITTED ON AN FD RECORD. INITIALIZE
+001600* THE SURROUNDING GROUP IN WORKING-STORAGE IF A DEFAULT IS
+001700* NEEDED.
+001800*----------------------------------------------------------
+001900* 2026-08-09  RH   ORIGINAL COPYBOOK.
+002000*----------------------------------------------------------
+002100 05  GR-MESSAGE-TEXT          PIC X(40).
+002200 05  GR-MESSAGE-MAX-LEN       PIC 9(03)   COMP.
+002300 05  GR-LANGUAGE-CODE         PIC X(05).
+002400 05  GR-EFFECTIVE-DATE        PIC X(08).
