@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------
+000200* GREETNTF
+000300*----------------------------------------------------------
+000400* FIXED-FORMAT EXTRACT RECORD FOR THE DOWNSTREAM NOTIFICATION
+000500* BRIDGE. EVERY GREETING RUN WRITES ONE OF THESE TO THE
+000600* GREETNTF DD SO THE MQ BRIDGE JOB CAN PICK THE RECORDS UP AND
+000700* PUT ONE MESSAGE PER RECORD TO THE NOTIFICATION QUEUE - THIS
+000800* PROGRAM DOES NOT TALK TO MQ DIRECTLY, IT JUST LEAVES THE
+000900* BRIDGE SOMETHING FIXED-FORMAT TO READ.
+001000*
+001100* COPY THIS INTO ANY PROGRAM THAT PUBLISHES A GREETING RUN SO
+001200* THE EXTRACT LAYOUT STAYS IDENTICAL ACROSS PROGRAMS. USE
+001300* REPLACING TO FIT THE CALLING PROGRAM'S OWN RECORD OR
+001400* WORKING-STORAGE NAMING, ONE FULL FIELD NAME PER PAIR.
+001500*----------------------------------------------------------
+001600* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001700*----------------------------------------------------------
+001800 05  NTF-RUN-DATE             PIC X(08).
+001900 05  NTF-RUN-TIME             PIC X(08).
+002000 05  NTF-JOB-NAME             PIC X(08).
+002100 05  NTF-SITE-CODE            PIC X(05).
+002200 05  NTF-LANGUAGE-CODE        PIC X(05).
+002300 05  NTF-GREETING-TEXT        PIC X(72).
+002400 05  NTF-RETURN-CODE          PIC 9(04).
+002500 05  FILLER                   PIC X(10).
