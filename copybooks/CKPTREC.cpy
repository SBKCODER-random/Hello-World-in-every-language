@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------
+000200* CKPTREC
+000300*----------------------------------------------------------
+000400* CHECKPOINT RECORD, KEYED BY JOB NAME. A GREETING PROGRAM
+000500* WRITES ONE OF THESE ONCE ITS UNIT(S) OF WORK FOR THE RUN
+000600* ARE SAFELY LOGGED, AND DELETES IT AGAIN ON A CLEAN FINISH.
+000700* IF A RUN ABENDS BETWEEN THE WRITE AND THE DELETE, THE
+000800* RECORD IS STILL ON FILE THE NEXT TIME THE JOB STARTS, SO
+000900* 1000-INITIALIZE CAN TELL A RESTART FROM A FRESH RUN AND
+001000* PICK UP FROM CKPT-RECORD-COUNT INSTEAD OF THE TOP OF THE
+001100* STEP.
+001200*
+001300* COPY THIS INTO THE CHECKPOINT-FILE FD OF ANY PROGRAM THAT
+001400* NEEDS RESTART LOGIC. NO REPLACING IS NEEDED - THE CKPT-
+001500* PREFIX IS USED AS-IS BY EVERY CALLING PROGRAM.
+001600*----------------------------------------------------------
+001700* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001800*----------------------------------------------------------
+001900 05  CKPT-JOB-NAME            PIC X(08).
+002000 05  CKPT-RECORD-COUNT        PIC 9(07)   COMP.
+002100 05  CKPT-RETURN-CODE         PIC 9(04).
+002200 05  CKPT-RUN-DATE            PIC X(08).
+002300 05  CKPT-RUN-TIME            PIC X(08).
+002400 05  FILLER                   PIC X(05).
